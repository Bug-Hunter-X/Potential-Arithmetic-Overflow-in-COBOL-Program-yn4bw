@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  LIMREC - Limits Control File record layout
+      *  One record per counter-id holding its overflow ceiling (and,
+      *  later, its per-transaction increment ceiling).
+      *****************************************************************
+       01  LIM-RECORD.
+           05  LIM-COUNTER-ID          PIC X(10).
+           05  LIM-MAX-VALUE           PIC 9(9).
+           05  LIM-MAX-PER-TXN         PIC 9(5).
