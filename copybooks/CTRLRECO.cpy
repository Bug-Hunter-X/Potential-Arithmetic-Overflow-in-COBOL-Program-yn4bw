@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CTRLRECO - Counter Control File record layout, PRE-REQ-007
+      *  Frozen copy of the original req-000 CTL-RECORD layout (before
+      *  CTL-CURRENT-VALUE became COMP-3 and before the req-009 reject
+      *  tracking fields were appended). Used only by CTRCNV, the
+      *  one-time conversion utility that migrates an existing CTRLFIL
+      *  built under the old layout to the current CTRLREC layout.
+      *****************************************************************
+       01  CTL-RECORD-OLD.
+           05  CTL-OLD-COUNTER-ID      PIC X(10).
+           05  CTL-OLD-CURRENT-VALUE   PIC 9(5).
