@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TRANREC - Transaction Input File record layout
+      *  One record per requested increment: which counter, its label,
+      *  and the amount to add.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-TXN-ID             PIC X(10).
+           05  TRAN-COUNTER-ID         PIC X(10).
+           05  TRAN-LABEL              PIC X(100).
+           05  TRAN-INCREMENT-AMOUNT   PIC S9(5)
+                   SIGN IS LEADING SEPARATE CHARACTER.
