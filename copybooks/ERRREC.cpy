@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  ERRREC - Validation Error Report record layout
+      *  One record per incoming transaction that failed edit checks
+      *  before it ever reached the ADD.
+      *****************************************************************
+       01  ERR-RECORD.
+           05  ERR-COUNTER-ID          PIC X(10).
+           05  ERR-TXN-ID              PIC X(10).
+           05  ERR-ATTEMPTED-AMOUNT    PIC S9(5)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+           05  ERR-REASON              PIC X(30).
+           05  ERR-TIMESTAMP           PIC X(26).
