@@ -0,0 +1,4 @@
+      *****************************************************************
+      *  RPTREC - Batch Summary Report record layout
+      *****************************************************************
+       01  RPT-LINE PIC X(80).
