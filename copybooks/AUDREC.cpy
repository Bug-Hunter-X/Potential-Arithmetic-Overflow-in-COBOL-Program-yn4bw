@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  AUDREC - Audit Trail File record layout
+      *  One record per applied transaction, showing the before/after
+      *  value of the counter for the transaction sequence number.
+      *****************************************************************
+       01  AUD-RECORD.
+           05  AUD-COUNTER-ID          PIC X(10).
+           05  AUD-TXN-SEQ-NO          PIC 9(5).
+           05  AUD-VALUE-BEFORE        PIC 9(9).
+           05  AUD-VALUE-AFTER         PIC 9(9).
+           05  AUD-TIMESTAMP           PIC X(26).
