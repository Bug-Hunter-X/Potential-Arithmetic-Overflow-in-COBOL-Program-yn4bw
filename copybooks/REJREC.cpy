@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  REJREC - Overflow Reject/Exception File record layout
+      *  One record per increment that was rejected for overflow.
+      *****************************************************************
+       01  REJ-RECORD.
+           05  REJ-COUNTER-ID          PIC X(10).
+           05  REJ-ATTEMPTED-AMOUNT    PIC 9(5).
+           05  REJ-PRIOR-VALUE         PIC 9(9).
+           05  REJ-TIMESTAMP           PIC X(26).
