@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTRLREC - Counter Control File record layout
+      *  One record per counter-id, holding the running total so the
+      *  accumulator survives across batch runs.
+      *****************************************************************
+       01  CTL-RECORD.
+           05  CTL-COUNTER-ID          PIC X(10).
+           05  CTL-CURRENT-VALUE       PIC S9(9) COMP-3.
+           05  CTL-REJECT-COUNT-TODAY  PIC 9(5).
+           05  CTL-REJECT-DATE         PIC 9(8).
