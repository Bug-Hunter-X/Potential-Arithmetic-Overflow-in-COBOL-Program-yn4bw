@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CHKREC - Checkpoint File record layout
+      *  Single control record recording the last transaction-id that
+      *  was successfully applied, so a restart can skip forward to it.
+      *****************************************************************
+       01  CHK-RECORD.
+           05  CHK-RUN-ID              PIC X(10).
+           05  CHK-LAST-TXN-ID         PIC X(10).
