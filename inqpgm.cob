@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQPGM.
+      *****************************************************************
+      *  INQPGM - Online counter inquiry transaction.
+      *  Lets operations staff look up a counter's current total and
+      *  today's overflow-reject count without waiting for the next
+      *  batch window.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-COUNTER-ID
+               FILE STATUS IS WS-CTRL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRL-FILE.
+           COPY CTRLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTRL-STATUS          PIC X(2).
+       01  WS-EXIT-SWITCH          PIC X VALUE "N".
+           88  WS-EXIT-REQUESTED   VALUE "Y".
+       01  WS-NOT-FOUND-SWITCH     PIC X VALUE "N".
+           88  WS-COUNTER-NOT-FOUND VALUE "Y".
+       01  WS-INQUIRY-COUNTER-ID   PIC X(10).
+       01  WS-TODAY-DATE           PIC X(8).
+       01  WS-DISPLAY-VALUE        PIC ZZZZZZZZ9.
+       01  WS-DISPLAY-REJECTS      PIC ZZZZ9.
+       01  WS-CONTINUE-KEY         PIC X(1).
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "COUNTER INQUIRY TRANSACTION".
+           05  LINE 3 COL 1
+                   VALUE "ENTER COUNTER-ID (BLANK TO EXIT): ".
+           05  LINE 3 COL 36 PIC X(10) TO WS-INQUIRY-COUNTER-ID.
+
+       01  RESULT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "COUNTER INQUIRY RESULT".
+           05  LINE 3 COL 1 VALUE "COUNTER-ID      : ".
+           05  LINE 3 COL 19 PIC X(10) FROM WS-INQUIRY-COUNTER-ID.
+           05  LINE 4 COL 1 VALUE "CURRENT TOTAL   : ".
+           05  LINE 4 COL 19 PIC ZZZZZZZZ9 FROM WS-DISPLAY-VALUE.
+           05  LINE 5 COL 1 VALUE "TODAY'S REJECTS : ".
+           05  LINE 5 COL 19 PIC ZZZZ9 FROM WS-DISPLAY-REJECTS.
+           05  LINE 7 COL 1 VALUE "PRESS ENTER TO CONTINUE...".
+           05  LINE 7 COL 28 PIC X(1) TO WS-CONTINUE-KEY.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM 2000-PROMPT-COUNTER-ID
+               IF NOT WS-EXIT-REQUESTED
+                   PERFORM 3000-LOOKUP-AND-DISPLAY
+               END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-STATUS = "35"
+               OPEN OUTPUT CTRL-FILE
+               CLOSE CTRL-FILE
+               OPEN I-O CTRL-FILE
+           END-IF.
+
+       2000-PROMPT-COUNTER-ID.
+           MOVE SPACES TO WS-INQUIRY-COUNTER-ID
+           DISPLAY INQUIRY-SCREEN
+           ACCEPT INQUIRY-SCREEN
+           IF WS-INQUIRY-COUNTER-ID = SPACES
+               SET WS-EXIT-REQUESTED TO TRUE
+           END-IF.
+
+       3000-LOOKUP-AND-DISPLAY.
+           MOVE "N" TO WS-NOT-FOUND-SWITCH
+           MOVE WS-INQUIRY-COUNTER-ID TO CTL-COUNTER-ID
+           READ CTRL-FILE KEY IS CTL-COUNTER-ID
+               INVALID KEY
+                   SET WS-COUNTER-NOT-FOUND TO TRUE
+           END-READ
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           IF WS-COUNTER-NOT-FOUND
+               MOVE 0 TO WS-DISPLAY-VALUE
+               MOVE 0 TO WS-DISPLAY-REJECTS
+           ELSE
+               MOVE CTL-CURRENT-VALUE TO WS-DISPLAY-VALUE
+               IF CTL-REJECT-DATE = WS-TODAY-DATE
+                   MOVE CTL-REJECT-COUNT-TODAY TO WS-DISPLAY-REJECTS
+               ELSE
+                   MOVE 0 TO WS-DISPLAY-REJECTS
+               END-IF
+           END-IF
+           DISPLAY RESULT-SCREEN
+           ACCEPT RESULT-SCREEN.
+
+       9000-TERMINATE.
+           CLOSE CTRL-FILE.
