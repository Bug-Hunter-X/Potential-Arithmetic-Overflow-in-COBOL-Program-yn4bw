@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRCNV.
+      *****************************************************************
+      *  CTRCNV - One-time Counter Control File layout conversion.
+      *  CTL-RECORD's physical layout has changed twice since req 000
+      *  first shipped CTRLFIL as a persistent indexed file: req 007
+      *  repacked CTL-CURRENT-VALUE from zoned PIC 9(5) to COMP-3
+      *  PIC S9(9), and req 009 appended CTL-REJECT-COUNT-TODAY/
+      *  CTL-REJECT-DATE. Because CTRLFIL is a fixed-length indexed
+      *  file, records written under the old layout are unreadable
+      *  under the new one without conversion.
+      *
+      *  Operational procedure: before cutting over to a COUNTPGM
+      *  build newer than req 006, rename the running CTRLFIL to
+      *  CTRLFILO and run this program once to rebuild CTRLFIL under
+      *  the current CTRLREC layout. CTL-REJECT-COUNT-TODAY/
+      *  CTL-REJECT-DATE have no old-layout equivalent and are
+      *  initialized to zero, which is the same state 1600-LOOKUP-
+      *  COUNTER already assumes for a brand-new counter record, so
+      *  today's reject count simply starts fresh after the reload.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CTRL-FILE ASSIGN TO "CTRLFILO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTL-OLD-COUNTER-ID
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT NEW-CTRL-FILE ASSIGN TO "CTRLFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTL-COUNTER-ID
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CTRL-FILE.
+           COPY CTRLRECO.
+
+       FD  NEW-CTRL-FILE.
+           COPY CTRLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS           PIC X(2).
+       01  WS-NEW-STATUS           PIC X(2).
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-NO-MORE-OLD      VALUE "Y".
+       01  WS-RECORDS-CONVERTED   PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-NO-MORE-OLD
+               READ OLD-CTRL-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-MORE-OLD TO TRUE
+                   NOT AT END
+                       PERFORM 2000-CONVERT-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OLD-CTRL-FILE
+           OPEN OUTPUT NEW-CTRL-FILE.
+
+       2000-CONVERT-RECORD.
+           MOVE CTL-OLD-COUNTER-ID TO CTL-COUNTER-ID
+           MOVE CTL-OLD-CURRENT-VALUE TO CTL-CURRENT-VALUE
+           MOVE 0 TO CTL-REJECT-COUNT-TODAY
+           MOVE 0 TO CTL-REJECT-DATE
+           WRITE CTL-RECORD
+           ADD 1 TO WS-RECORDS-CONVERTED
+           DISPLAY "CTRCNV: converted counter-id " CTL-COUNTER-ID.
+
+       9000-TERMINATE.
+           CLOSE OLD-CTRL-FILE
+           CLOSE NEW-CTRL-FILE
+           DISPLAY "CTRCNV: " WS-RECORDS-CONVERTED
+               " record(s) converted.".
