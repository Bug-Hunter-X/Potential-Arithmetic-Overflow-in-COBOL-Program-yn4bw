@@ -0,0 +1,414 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNTPGM.
+      *****************************************************************
+      *  COUNTPGM - Nightly counter-increment batch program.
+      *  Reads a transaction file of (counter-id, label, amount)
+      *  records and applies the overflow-checked ADD to each one,
+      *  accumulating each counter's total across runs in CTRL-FILE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-COUNTER-ID
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT REJ-FILE ASSIGN TO "REJFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT AUD-FILE ASSIGN TO "AUDFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CHK-FILE ASSIGN TO "CHKFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-RUN-ID
+               FILE STATUS IS WS-CHK-STATUS.
+
+           SELECT LIM-FILE ASSIGN TO "LIMFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIM-COUNTER-ID
+               FILE STATUS IS WS-LIM-STATUS.
+
+           SELECT ERR-FILE ASSIGN TO "ERRFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRL-FILE.
+           COPY CTRLREC.
+
+       FD  REJ-FILE.
+           COPY REJREC.
+
+       FD  AUD-FILE.
+           COPY AUDREC.
+
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  RPT-FILE.
+           COPY RPTREC.
+
+       FD  CHK-FILE.
+           COPY CHKREC.
+
+       FD  LIM-FILE.
+           COPY LIMREC.
+
+       FD  ERR-FILE.
+           COPY ERRREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1 PIC X(100).
+       01  WS-AREA-2 PIC S9(9) COMP-3 VALUE 0.
+       01  WS-AREA-3 PIC 9(5) VALUE 0.
+
+       01  WS-CTRL-STATUS          PIC X(2).
+       01  WS-REJ-STATUS           PIC X(2).
+       01  WS-AUD-STATUS           PIC X(2).
+       01  WS-TRAN-STATUS          PIC X(2).
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-NO-MORE-TRANS    VALUE "Y".
+       01  WS-CURRENT-TIMESTAMP    PIC X(26).
+       01  WS-VALUE-BEFORE         PIC 9(9).
+
+       01  WS-RPT-FILE-STATUS      PIC X(2).
+       01  WS-RPT-TOTAL-TXN        PIC 9(7) VALUE 0.
+       01  WS-RPT-TOTAL-ACCEPTED   PIC 9(7) VALUE 0.
+       01  WS-RPT-TOTAL-REJECTED   PIC 9(7) VALUE 0.
+       01  WS-RPT-BEGIN-VALUE      PIC 9(9) VALUE 0.
+       01  WS-RPT-END-VALUE        PIC 9(9) VALUE 0.
+       01  WS-RPT-BEGIN-COUNTER-ID PIC X(10) VALUE SPACES.
+       01  WS-RPT-END-COUNTER-ID   PIC X(10) VALUE SPACES.
+       01  WS-RPT-TOTAL-VALID-ERRS PIC 9(7) VALUE 0.
+       01  WS-RPT-FIRST-SW         PIC X VALUE "N".
+           88  WS-RPT-FIRST-DONE   VALUE "Y".
+       01  WS-RPT-EDIT-7           PIC ZZZZZZ9.
+       01  WS-RPT-EDIT-9           PIC ZZZZZZZZ9.
+
+       01  WS-CHK-STATUS           PIC X(2).
+       01  WS-CHK-RUN-ID           PIC X(10) VALUE "RUNCTR".
+       01  WS-CHK-LAST-TXN-ID      PIC X(10) VALUE SPACES.
+       01  WS-SKIP-SWITCH          PIC X VALUE "N".
+           88  WS-SKIPPING-TRANS   VALUE "Y".
+
+       01  WS-LIM-STATUS           PIC X(2).
+       01  WS-DEFAULT-MAX-VALUE    PIC 9(9) VALUE 99999.
+       01  WS-MAX-VALUE            PIC 9(9).
+       01  WS-DEFAULT-MAX-PER-TXN  PIC 9(5) VALUE 99999.
+       01  WS-MAX-PER-TXN          PIC 9(5).
+
+       01  WS-ERR-STATUS           PIC X(2).
+       01  WS-AMOUNT-VALID-SWITCH  PIC X VALUE "Y".
+           88  WS-AMOUNT-VALID     VALUE "Y".
+       01  WS-VALIDATION-REASON    PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-NO-MORE-TRANS
+               READ TRAN-FILE
+                   AT END
+                       SET WS-NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       IF WS-SKIPPING-TRANS
+                           PERFORM 1550-CHECK-SKIP
+                       ELSE
+                           PERFORM 1500-PROCESS-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-SKIPPING-TRANS
+               PERFORM 1560-CHECKPOINT-NOT-FOUND
+           ELSE
+               PERFORM 1900-CLEAR-CHECKPOINT
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-STATUS = "35"
+               OPEN OUTPUT CTRL-FILE
+               CLOSE CTRL-FILE
+               OPEN I-O CTRL-FILE
+           END-IF
+           OPEN EXTEND REJ-FILE
+           IF WS-REJ-STATUS = "05" OR WS-REJ-STATUS = "35"
+               CLOSE REJ-FILE
+               OPEN OUTPUT REJ-FILE
+           END-IF
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+               CLOSE AUD-FILE
+               OPEN OUTPUT AUD-FILE
+           END-IF
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS = "35"
+               DISPLAY "Error: TRAN-FILE not found - nothing to process"
+               SET WS-NO-MORE-TRANS TO TRUE
+           END-IF
+           OPEN I-O CHK-FILE
+           IF WS-CHK-STATUS = "35"
+               OPEN OUTPUT CHK-FILE
+               CLOSE CHK-FILE
+               OPEN I-O CHK-FILE
+           END-IF
+           MOVE WS-CHK-RUN-ID TO CHK-RUN-ID
+           READ CHK-FILE KEY IS CHK-RUN-ID
+               INVALID KEY
+                   MOVE SPACES TO CHK-LAST-TXN-ID
+           END-READ
+           MOVE CHK-LAST-TXN-ID TO WS-CHK-LAST-TXN-ID
+           IF WS-CHK-LAST-TXN-ID NOT = SPACES
+               SET WS-SKIPPING-TRANS TO TRUE
+           END-IF
+           OPEN INPUT LIM-FILE
+           IF WS-LIM-STATUS = "35"
+               OPEN OUTPUT LIM-FILE
+               CLOSE LIM-FILE
+               OPEN INPUT LIM-FILE
+           END-IF
+           OPEN EXTEND ERR-FILE
+           IF WS-ERR-STATUS = "05" OR WS-ERR-STATUS = "35"
+               CLOSE ERR-FILE
+               OPEN OUTPUT ERR-FILE
+           END-IF.
+
+       1550-CHECK-SKIP.
+           IF TRAN-TXN-ID = WS-CHK-LAST-TXN-ID
+               MOVE "N" TO WS-SKIP-SWITCH
+           END-IF.
+
+       1560-CHECKPOINT-NOT-FOUND.
+           DISPLAY "Error: Checkpoint TXN-ID " WS-CHK-LAST-TXN-ID
+               " not found in TRAN-FILE - entire run skipped"
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES TO ERR-COUNTER-ID
+           MOVE WS-CHK-LAST-TXN-ID TO ERR-TXN-ID
+           MOVE 0 TO ERR-ATTEMPTED-AMOUNT
+           MOVE "CHECKPOINT NOT FOUND-SKIPPED" TO ERR-REASON
+           MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
+           WRITE ERR-RECORD.
+
+       1500-PROCESS-TRANSACTION.
+           ADD 1 TO WS-RPT-TOTAL-TXN
+           MOVE TRAN-LABEL TO WS-AREA-1
+           PERFORM 1600-LOOKUP-COUNTER
+           PERFORM 1650-VALIDATE-AMOUNT
+           IF WS-AMOUNT-VALID
+               IF WS-AREA-2 + TRAN-INCREMENT-AMOUNT > WS-MAX-VALUE THEN
+                   PERFORM 2000-WRITE-REJECT
+               ELSE
+                   MOVE WS-AREA-2 TO WS-VALUE-BEFORE
+                   ADD TRAN-INCREMENT-AMOUNT TO WS-AREA-2
+                   ADD 1 TO WS-AREA-3
+                       ON SIZE ERROR
+                           PERFORM 1670-AUDIT-SEQ-EXHAUSTED
+                   END-ADD
+                   PERFORM 3000-WRITE-AUDIT
+               END-IF
+           END-IF
+           PERFORM 1700-SAVE-COUNTER
+           PERFORM 1800-WRITE-CHECKPOINT
+           MOVE WS-AREA-2 TO WS-RPT-END-VALUE
+           MOVE TRAN-COUNTER-ID TO WS-RPT-END-COUNTER-ID
+           DISPLAY WS-AREA-1
+           DISPLAY WS-AREA-2.
+
+       1600-LOOKUP-COUNTER.
+           MOVE TRAN-COUNTER-ID TO CTL-COUNTER-ID
+           READ CTRL-FILE KEY IS CTL-COUNTER-ID
+               INVALID KEY
+                   MOVE 0 TO CTL-CURRENT-VALUE
+                   MOVE 0 TO CTL-REJECT-COUNT-TODAY
+                   MOVE 0 TO CTL-REJECT-DATE
+           END-READ
+           MOVE CTL-CURRENT-VALUE TO WS-AREA-2
+           IF NOT WS-RPT-FIRST-DONE
+               SET WS-RPT-FIRST-DONE TO TRUE
+               MOVE WS-AREA-2 TO WS-RPT-BEGIN-VALUE
+               MOVE TRAN-COUNTER-ID TO WS-RPT-BEGIN-COUNTER-ID
+           END-IF
+           MOVE TRAN-COUNTER-ID TO LIM-COUNTER-ID
+           READ LIM-FILE KEY IS LIM-COUNTER-ID
+               INVALID KEY
+                   MOVE WS-DEFAULT-MAX-VALUE TO WS-MAX-VALUE
+                   MOVE WS-DEFAULT-MAX-PER-TXN TO WS-MAX-PER-TXN
+               NOT INVALID KEY
+                   MOVE LIM-MAX-VALUE TO WS-MAX-VALUE
+                   MOVE LIM-MAX-PER-TXN TO WS-MAX-PER-TXN
+           END-READ.
+
+       1650-VALIDATE-AMOUNT.
+           SET WS-AMOUNT-VALID TO TRUE
+           IF TRAN-INCREMENT-AMOUNT NOT NUMERIC
+               MOVE "N" TO WS-AMOUNT-VALID-SWITCH
+               MOVE "NON-NUMERIC AMOUNT" TO WS-VALIDATION-REASON
+           ELSE
+               IF TRAN-INCREMENT-AMOUNT < 0
+                   MOVE "N" TO WS-AMOUNT-VALID-SWITCH
+                   MOVE "NEGATIVE AMOUNT" TO WS-VALIDATION-REASON
+               ELSE
+                   IF TRAN-INCREMENT-AMOUNT > WS-MAX-PER-TXN
+                       MOVE "N" TO WS-AMOUNT-VALID-SWITCH
+                       MOVE "EXCEEDS MAX PER TXN" TO
+                           WS-VALIDATION-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT WS-AMOUNT-VALID
+               PERFORM 1660-WRITE-VALIDATION-ERROR
+           END-IF.
+
+       1660-WRITE-VALIDATION-ERROR.
+           DISPLAY "Error: Invalid Increment Amount"
+           ADD 1 TO WS-RPT-TOTAL-VALID-ERRS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE TRAN-COUNTER-ID TO ERR-COUNTER-ID
+           MOVE TRAN-TXN-ID TO ERR-TXN-ID
+           MOVE TRAN-INCREMENT-AMOUNT TO ERR-ATTEMPTED-AMOUNT
+           MOVE WS-VALIDATION-REASON TO ERR-REASON
+           MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
+           WRITE ERR-RECORD.
+
+       1670-AUDIT-SEQ-EXHAUSTED.
+           DISPLAY "Error: WS-AREA-3 audit sequence exhausted at 99999"
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE TRAN-COUNTER-ID TO ERR-COUNTER-ID
+           MOVE TRAN-TXN-ID TO ERR-TXN-ID
+           MOVE TRAN-INCREMENT-AMOUNT TO ERR-ATTEMPTED-AMOUNT
+           MOVE "AUDIT SEQ NO EXHAUSTED" TO ERR-REASON
+           MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
+           WRITE ERR-RECORD.
+
+       1700-SAVE-COUNTER.
+           MOVE TRAN-COUNTER-ID TO CTL-COUNTER-ID
+           MOVE WS-AREA-2 TO CTL-CURRENT-VALUE
+           REWRITE CTL-RECORD
+               INVALID KEY
+                   WRITE CTL-RECORD
+           END-REWRITE.
+
+       1800-WRITE-CHECKPOINT.
+           MOVE WS-CHK-RUN-ID TO CHK-RUN-ID
+           MOVE TRAN-TXN-ID TO CHK-LAST-TXN-ID
+           REWRITE CHK-RECORD
+               INVALID KEY
+                   WRITE CHK-RECORD
+           END-REWRITE
+           MOVE TRAN-TXN-ID TO WS-CHK-LAST-TXN-ID.
+
+       1900-CLEAR-CHECKPOINT.
+           MOVE WS-CHK-RUN-ID TO CHK-RUN-ID
+           MOVE SPACES TO CHK-LAST-TXN-ID
+           REWRITE CHK-RECORD
+               INVALID KEY
+                   WRITE CHK-RECORD
+           END-REWRITE
+           MOVE SPACES TO WS-CHK-LAST-TXN-ID.
+
+       2000-WRITE-REJECT.
+           DISPLAY "Error: Potential Overflow"
+           ADD 1 TO WS-RPT-TOTAL-REJECTED
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE TRAN-COUNTER-ID TO REJ-COUNTER-ID
+           MOVE TRAN-INCREMENT-AMOUNT TO REJ-ATTEMPTED-AMOUNT
+           MOVE WS-AREA-2 TO REJ-PRIOR-VALUE
+           MOVE WS-CURRENT-TIMESTAMP TO REJ-TIMESTAMP
+           WRITE REJ-RECORD
+           IF CTL-REJECT-DATE NOT = WS-CURRENT-TIMESTAMP (1:8)
+               MOVE WS-CURRENT-TIMESTAMP (1:8) TO CTL-REJECT-DATE
+               MOVE 0 TO CTL-REJECT-COUNT-TODAY
+           END-IF
+           ADD 1 TO CTL-REJECT-COUNT-TODAY.
+
+       3000-WRITE-AUDIT.
+           ADD 1 TO WS-RPT-TOTAL-ACCEPTED
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE TRAN-COUNTER-ID TO AUD-COUNTER-ID
+           MOVE WS-AREA-3 TO AUD-TXN-SEQ-NO
+           MOVE WS-VALUE-BEFORE TO AUD-VALUE-BEFORE
+           MOVE WS-AREA-2 TO AUD-VALUE-AFTER
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           WRITE AUD-RECORD.
+
+       4000-WRITE-SUMMARY.
+           OPEN OUTPUT RPT-FILE
+           MOVE SPACES TO RPT-LINE
+           STRING "BATCH SUMMARY REPORT" DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RPT-TOTAL-TXN TO WS-RPT-EDIT-7
+           MOVE SPACES TO RPT-LINE
+           STRING "TOTAL TRANSACTIONS PROCESSED : " DELIMITED BY SIZE
+               WS-RPT-EDIT-7 DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RPT-TOTAL-ACCEPTED TO WS-RPT-EDIT-7
+           MOVE SPACES TO RPT-LINE
+           STRING "TOTAL ACCEPTED                : " DELIMITED BY SIZE
+               WS-RPT-EDIT-7 DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RPT-TOTAL-REJECTED TO WS-RPT-EDIT-7
+           MOVE SPACES TO RPT-LINE
+           STRING "TOTAL OVERFLOW REJECTED       : " DELIMITED BY SIZE
+               WS-RPT-EDIT-7 DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RPT-TOTAL-VALID-ERRS TO WS-RPT-EDIT-7
+           MOVE SPACES TO RPT-LINE
+           STRING "TOTAL VALIDATION ERRORS       : " DELIMITED BY SIZE
+               WS-RPT-EDIT-7 DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RPT-BEGIN-VALUE TO WS-RPT-EDIT-9
+           MOVE SPACES TO RPT-LINE
+           STRING "BEGINNING COUNTER VALUE (ID=" DELIMITED BY SIZE
+               WS-RPT-BEGIN-COUNTER-ID DELIMITED BY SIZE
+               ") : " DELIMITED BY SIZE
+               WS-RPT-EDIT-9 DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RPT-END-VALUE TO WS-RPT-EDIT-9
+           MOVE SPACES TO RPT-LINE
+           STRING "ENDING COUNTER VALUE    (ID=" DELIMITED BY SIZE
+               WS-RPT-END-COUNTER-ID DELIMITED BY SIZE
+               ") : " DELIMITED BY SIZE
+               WS-RPT-EDIT-9 DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE RPT-FILE.
+
+       9000-TERMINATE.
+           PERFORM 4000-WRITE-SUMMARY
+           CLOSE CTRL-FILE
+           CLOSE REJ-FILE
+           CLOSE AUD-FILE
+           CLOSE TRAN-FILE
+           CLOSE CHK-FILE
+           CLOSE LIM-FILE
+           CLOSE ERR-FILE.
